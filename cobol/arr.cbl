@@ -1,30 +1,119 @@
+      * arrMode selects the transform NAME applies to ARR before it is
+      * handed back as RESULT:
+      *   0 - passthrough, RESULT is a straight copy of ARR
+      *   1 - sort ascending
+      *   2 - remove duplicates, keeping first-occurrence order
+      *   3 - remove duplicates, then sort ascending
        identification division.
        program-id. NAME.
        data division.
+       working-storage section.
+       01  wI                usage index.
+       01  wJ                usage index.
+       01  wJStart           usage index.
+       01  wFound            pic 9.
+       01  wTemp             pic 9(2).
+
        linkage section.
-       01  arr.
-           05  arrLength     pic 9(2).
-           05  xs            pic 9(2) occurs 0 to 20 times 
-                                      depending on arrLength.
-       01  result.
-           05  resLength     pic 9(2).
-           05  res           pic 9(2) occurs 0 to 20 times 
-                                      depending on resLength.
-      
+       copy 'arr-result.cpy'.
+
        procedure division using arr result.
-      
+
           initialize result
-      
+
+      *    ARRLENGTH is PIC 9(3) so a 3+ digit count is representable,
+      *    but the table itself only holds up to 500 entries - reject
+      *    rather than let an oversize count subscript past the table
+          if arrLength > 500
+             move 1 to return-code
+             goback
+          end-if
+
+          evaluate arrMode
+          when 1
+             perform copy-array
+             perform sort-result
+          when 2
+             perform dedupe-array
+          when 3
+             perform dedupe-array
+             perform sort-result
+          when other
+             perform copy-array
+          end-evaluate
+
           goback.
+
+       copy-array.
+           move arrLength to resLength
+           perform varying wI from 1 until wI > arrLength
+               move xs(wI) to res(wI)
+           end-perform
+           .
+
+       dedupe-array.
+           move 0 to resLength
+           perform varying wI from 1 until wI > arrLength
+               move 0 to wFound
+               perform varying wJ from 1 until wJ > resLength
+                   if xs(wI) = res(wJ)
+                       move 1 to wFound
+                       exit perform
+                   end-if
+               end-perform
+               if wFound = 0
+                   add 1 to resLength
+                   move xs(wI) to res(resLength)
+               end-if
+           end-perform
+           .
+
+       sort-result.
+      *    selection sort, ascending, in place on res(1:resLength)
+           perform varying wI from 1 until wI > resLength
+               set wJStart to wI
+               set wJStart up by 1
+               perform varying wJ from wJStart until wJ > resLength
+                   if res(wJ) < res(wI)
+                       move res(wI) to wTemp
+                       move res(wJ) to res(wI)
+                       move wTemp  to res(wJ)
+                   end-if
+               end-perform
+           end-perform
+           .
+
        end program NAME.
       
       
       
        identification division.
        program-id. tests.
-      
+
+       environment division.
+       input-output section.
+       file-control.
+           select arrTestRpt assign to 'ARRTESTRPT'
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  arrTestRpt.
+       01  arrTestRptRec.
+           05  rptIteration  pic 9(5).
+           05  filler        pic x value space.
+           05  rptArr        pic x(150).
+           05  rptResult     pic x(150).
+           05  rptExpected   pic x(150).
+           05  rptStatus     pic x(4).
+
        working-storage section.
+       copy 'arr-result.cpy'.
+
+       01  expected.
+           05  expLength     pic 9(3).
+           05  exp           pic 9(2) occurs 0 to 500 times
+                                      depending on expLength.
        01  i                 usage index.
        01  j                 usage index.
        01  x-str             pic x(10).
@@ -33,175 +122,337 @@
        01  fixedTest         pic x(100).
        01  fixedExp          pic x(100).
        01  nDisp             pic z(19)9.
-      
+       01  rptPtr            pic 9(4).
+       01  testIteration     pic 9(5) value 0.
+      *    control-card overrides for the random testsuite - default
+      *    seed/iteration count, overridable via environment-variable
+      *    so a failing nightly run can be reproduced exactly
+       01  randomSeed        pic 9(9) value 1.
+       01  randomSeedText    pic x(9).
+       01  randomIterations  pic 9(5) value 100.
+       01  randomIterText    pic x(5).
+       01  randDiscard       usage comp-2.
+       01  swapTemp          pic 9(2).
+       01  foundFlag         pic 9.
+      *    overnight quality-gate tally - a non-zero RETURN-CODE at
+      *    END TESTS blocks the promote-to-production step instead of
+      *    letting a failing run complete clean
+       01  passCount         pic 9(5) value 0.
+       01  failCount         pic 9(5) value 0.
+       01  totalTests        pic 9(5).
+
        procedure division.
+           open output arrTestRpt
+
            testsuite 'Fixed tests'.
            move '' to fixedTest
-           move 1 to expected
+           move '' to fixedExp
+           move 3 to arrMode
            perform doFixedTest
 
-      
+           move '3,1,2,3,1' to fixedTest
+           move '1,2,3' to fixedExp
+           move 3 to arrMode
+           perform doFixedTest
+
+
            testsuite 'Random tests'.
+           perform get-random-seed
            perform set-random-seed
-           perform 0 times
-
+           perform randomIterations times
+               perform generate-random-test
                perform doTest
            end-perform
+           close arrTestRpt
+           perform report-test-summary
            end tests.
-      
+
+      *    ARRTEST-SEED / ARRTEST-ITERATIONS let a rerun reproduce the
+      *    exact case that failed an earlier nightly run
+       get-random-seed.
+           move spaces to randomSeedText
+           display 'ARRTEST-SEED' upon environment-name
+           accept randomSeedText from environment-value
+           if randomSeedText is numeric and randomSeedText <> spaces
+               move randomSeedText to randomSeed
+           end-if
+           move spaces to randomIterText
+           display 'ARRTEST-ITERATIONS' upon environment-name
+           accept randomIterText from environment-value
+           if randomIterText is numeric and randomIterText <> spaces
+               move randomIterText to randomIterations
+           end-if
+           display 'Random tests: seed = ' randomSeed
+               ', iterations = ' randomIterations
+           .
+
+       set-random-seed.
+           compute randDiscard = function random(randomSeed)
+           .
+
+      *    builds a random ARR and, independently of NAME, the
+      *    dedupe+sort EXPECTED result it should produce in mode 3
+       generate-random-test.
+           move 3 to arrMode
+           compute arrLength = 1 + function random * 39
+           perform varying i from 1 until i > arrLength
+               compute xs(i) = function random * 100
+           end-perform
+
+           move 0 to expLength
+           perform varying i from 1 until i > arrLength
+               move 0 to foundFlag
+               perform varying j from 1 until j > expLength
+                   if xs(i) = exp(j)
+                       move 1 to foundFlag
+                       exit perform
+                   end-if
+               end-perform
+               if foundFlag = 0
+                   add 1 to expLength
+                   move xs(i) to exp(expLength)
+                   set j to expLength
+                   perform with test after until j = 1
+                       if j > 1 and exp(j) < exp(j - 1)
+                           move exp(j)     to swapTemp
+                           move exp(j - 1) to exp(j)
+                           move swapTemp   to exp(j - 1)
+                       end-if
+                       set j down by 1
+                   end-perform
+               end-if
+           end-perform
+           .
+
        doFixedTest.
-          move 0 to l el
+          move 0 to arrLength expLength
           if fixedTest <> ' '
               set i to 1
               perform with test after until x-delim = space
-                  unstring fixedTest 
-                      delimited by ',' or space 
+                  unstring fixedTest
+                      delimited by ',' or space
                       into x-str delimiter in x-delim
                       with pointer i
-                  add 1 to l
-                  compute xs(l) = function numval(x-str)
+                  add 1 to arrLength
+                  compute xs(arrLength) = function numval(x-str)
               end-perform
            end-if
-      
+
           if fixedExp <> ' '
               set i to 1
               perform with test after until x-delim = space
-                  unstring fixedExp 
-                      delimited by ',' or space 
+                  unstring fixedExp
+                      delimited by ',' or space
                       into x-str delimiter in x-delim
                       with pointer i
-                  add 1 to el
-                  compute e(el) = function numval(x-str)
+                  add 1 to expLength
+                  compute exp(expLength) = function numval(x-str)
               end-perform
            end-if
            perform doTest
            .
-      
+
        doTest.
-           move l to lDisp
+           add 1 to testIteration
+           move arrLength to lDisp
            testcase 'Testing arrLength = ' function trim(lDisp).
-           
-           call 'NAME' using 
+
+           call 'NAME' using
                by content arr
                by reference result
-      
+
            initialize assertion-message
-           if expected <> result
+           move 1 to j
+           if resLength <> expLength
+              move 0 to j
+           else
+              perform varying i from 1 until i > expLength
+                  if res(i) <> exp(i)
+                      move 0 to j
+                      exit perform
+                  end-if
+              end-perform
+           end-if
+
+           if j = 0
+              add 1 to failCount
               perform assert-false
               perform displayArrays
            else
+              add 1 to passCount
               perform assert-true
            end-if
            .
-      
+
+       report-test-summary.
+           compute totalTests = passCount + failCount
+           display 'Test summary: ' totalTests ' run, '
+               passCount ' passed, ' failCount ' failed'
+           move failCount to return-code
+           .
+
        displayArrays.
-           if l = 0
+           if arrLength = 0
               display 'arr = [ ]'
            else
              display 'arr = [' no advancing
-               perform varying i from 1 until i > l
+               perform varying i from 1 until i > arrLength
                  move xs(i) to nDisp
                  display function trim(nDisp) no advancing
-                 if i < l display ', ' no advancing
+                 if i < arrLength display ', ' no advancing
                  else     display ']' end-if
              end-perform
            end-if
-      
-           if rl = 0
+
+           if resLength = 0
               display 'result   = [ ]'
            else
              display 'result   = [' no advancing
-               perform varying i from 1 until i > rl
-                 move r(i) to nDisp
+               perform varying i from 1 until i > resLength
+                 move res(i) to nDisp
                  display function trim(nDisp) no advancing
-                 if i < rl display ', ' no advancing
+                 if i < resLength display ', ' no advancing
                  else     display ']' end-if
              end-perform
            end-if
-      
-           if el = 0
+
+           if expLength = 0
               display 'expected = [ ]'
            else
              display 'expected = [' no advancing
-               perform varying i from 1 until i > el
-                 move e(i) to nDisp
+               perform varying i from 1 until i > expLength
+                 move exp(i) to nDisp
                  display function trim(nDisp) no advancing
-                 if i < el display ', ' no advancing
+                 if i < expLength display ', ' no advancing
                  else     display ']' end-if
              end-perform
            end-if
+
+           perform write-arr-test-rpt
            .
-      
-       end program tests.
-      
 
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-      
-       string-to-arr.
-           move 1 to i
-           move 0 to l
-           perform with test after until x-delim = space
-               unstring fixed-test 
-                   delimited by ',' or space 
-                   into x-str delimiter in x-delim
-                   with pointer i
-               add 1 to l
-               compute xs(l) = function numval(x-str)
+      *    writes the same arr/result/expected dump shown above to the
+      *    spooled ARRTESTRPT file so it survives past job completion
+       write-arr-test-rpt.
+           move spaces to rptArr rptResult rptExpected
+           move 1 to rptPtr
+           string '[' delimited by size into rptArr with pointer rptPtr
+           perform varying i from 1 until i > arrLength
+               move xs(i) to nDisp
+               string function trim(nDisp) delimited by size
+                   into rptArr with pointer rptPtr
+               if i < arrLength
+                   string ',' delimited by size into rptArr
+                       with pointer rptPtr
+               end-if
            end-perform
-      
-           perform dotest
-           .
-      
-      
-      
-       shuffle-array.
-         perform varying i from l by -1 until i = 0
-           compute j = 1 + function random * i
-           move xs(i) to n
-           move xs(j) to xs(i)
-           move n to xs(j)
-          end-perform
-          .
-      
-      
-       generate-random-array.
-           computel = min-length + 
-                       function random * (max-length - min-length + 1)
-           perform varying i from 1 until i > l
-               compute xs(i) = min + function random * (max - min + 1)
+           string ']' delimited by size into rptArr with pointer rptPtr
+
+           move 1 to rptPtr
+           string '[' delimited by size
+               into rptResult with pointer rptPtr
+           perform varying i from 1 until i > resLength
+               move res(i) to nDisp
+               string function trim(nDisp) delimited by size
+                   into rptResult with pointer rptPtr
+               if i < resLength
+                   string ',' delimited by size into rptResult
+                       with pointer rptPtr
+               end-if
            end-perform
+           string ']' delimited by size
+               into rptResult with pointer rptPtr
+
+           move 1 to rptPtr
+           string '[' delimited by size
+               into rptExpected with pointer rptPtr
+           perform varying i from 1 until i > expLength
+               move exp(i) to nDisp
+               string function trim(nDisp) delimited by size
+                   into rptExpected with pointer rptPtr
+               if i < expLength
+                   string ',' delimited by size into rptExpected
+                       with pointer rptPtr
+               end-if
+           end-perform
+           string ']' delimited by size
+               into rptExpected with pointer rptPtr
+
+           move testIteration to rptIteration
+           move 'FAIL' to rptStatus
+           write arrTestRptRec
            .
 
+       end program tests.
+
+      *    removes the [a,b) slice (1-based, half-open) from ITEMS and
+      *    returns the remaining entries, in order, as RESULT - A and B
+      *    are clamped to ITEMS-LENGTH so an out-of-range slice request
+      *    degrades to "remove as much of it as exists" rather than
+      *    subscripting out of bounds
+       identification division.
+       program-id. InverseSlice.
+
+       data division.
+       working-storage section.
+       01  sliceStart           pic 9(3).
+       01  sliceEnd             pic 9(3).
+       01  k                    usage index.
+
+       linkage section.
+       copy 'inverse-slice.cpy'.
+
+       procedure division using items a b result.
+      *    ITEMS-LENGTH is PIC 9(3) so a 3+ digit count is
+      *    representable, but the table itself only holds up to 500
+      *    entries - reject rather than let an oversize count
+      *    subscript past the table
+           if items-length > 500
+               move 0 to res-length
+               move 1 to return-code
+               goback
+           end-if
+
+           if a < 1
+               move 1 to sliceStart
+           else
+               move a to sliceStart
+           end-if
+           if sliceStart > items-length + 1
+               compute sliceStart = items-length + 1
+           end-if
+
+           if b < sliceStart
+               move sliceStart to sliceEnd
+           else
+               move b to sliceEnd
+           end-if
+           if sliceEnd > items-length + 1
+               compute sliceEnd = items-length + 1
+           end-if
+
+           move 0 to res-length
+           perform varying k from 1 until k > items-length
+               if k < sliceStart or k >= sliceEnd
+                   add 1 to res-length
+                   move xs(k) to res(res-length)
+               end-if
+           end-perform
+           goback.
+
+       end program InverseSlice.
+
       * Tests not displaying output
-      
+
        identification division.
        program-id. tests.
-      
+
        data division.
        working-storage section.
-       01  items.
-           05 items-length      pic 9(2).
-           05 xs                pic 9(2)  occurs 5 to 30 times
-                                          depending on items-length.
-       01  a                    pic 9(2).
-       01  b                    pic 9(2).
-       01  result.
-           05 res-length        pic 9(2).
-           05 res               pic 9(2)  occurs 5 to 30 times
-                                          depending on res-length.
+       copy 'inverse-slice.cpy'.
        01  expected.
-           05 xp-length         pic 9(2).
-           05 xp                pic 9(2)  occurs 5 to 30 times
+           05 xp-length         pic 9(3).
+           05 xp                pic 9(2)  occurs 5 to 500 times
                                       depending on xp-length.
        01  j                    pic 9(2).
        01  i                    pic 9(2).
@@ -211,7 +462,20 @@
        01  fixed-test           pic x(100).
        01  fixed-exp            pic x(100).
        01  n-disp               pic z(9)9.
-      
+       01  random-seed          pic 9(9) value 1.
+       01  random-seed-text     pic x(9).
+       01  random-iterations    pic 9(5) value 100.
+       01  random-iter-text     pic x(5).
+       01  rand-discard         usage comp-2.
+       01  sliceStart           pic 9(3).
+       01  sliceEnd             pic 9(3).
+      *    overnight quality-gate tally - a non-zero RETURN-CODE at
+      *    END TESTS blocks the promote-to-production step instead of
+      *    letting a failing run complete clean
+       01  passCount            pic 9(5) value 0.
+       01  failCount            pic 9(5) value 0.
+       01  totalTests           pic 9(5).
+
        procedure division.
            testsuite 'Fixed tests'.
            move '' to fixed-test
@@ -221,10 +485,11 @@
            perform string-to-arr
            perform dotest
 
-      
+
            testsuite 'Random tests'.
+           perform get-random-seed
            perform set-random-seed
-           perform 100 times
+           perform random-iterations times
              compute items-length = 5 + 26 * function random
              perform varying i from 1 until i > items-length
                 compute xs(i) = 100 * function random
@@ -234,8 +499,30 @@
              perform reference-solution
              perform dotest
            end-perform
+           perform report-test-summary
            end tests.
-      
+
+       get-random-seed.
+           move spaces to random-seed-text
+           display 'ARRTEST-SEED' upon environment-name
+           accept random-seed-text from environment-value
+           if random-seed-text is numeric and random-seed-text <> spaces
+               move random-seed-text to random-seed
+           end-if
+           move spaces to random-iter-text
+           display 'ARRTEST-ITERATIONS' upon environment-name
+           accept random-iter-text from environment-value
+           if random-iter-text is numeric and random-iter-text <> spaces
+               move random-iter-text to random-iterations
+           end-if
+           display 'Random tests: seed = ' random-seed
+               ', iterations = ' random-iterations
+           .
+
+       set-random-seed.
+           compute rand-discard = function random(random-seed)
+           .
+
        string-to-arr.
            move 1 to i
            move 0 to items-length
@@ -295,11 +582,22 @@
             end-if
             
             initialize assertion-message
-            if check = 1 perform assert-true
-            else         perform assert-false end-if
+            if check = 1
+               add 1 to passCount
+               perform assert-true
+            else
+               add 1 to failCount
+               perform assert-false
+            end-if
            .
-      
-      
+
+       report-test-summary.
+           compute totalTests = passCount + failCount
+           display 'Test summary: ' totalTests ' run, '
+               passCount ' passed, ' failCount ' failed'
+           move failCount to return-code
+           .
+
        display-input.
            display 'xs = [' no advancing
            perform varying i from 1 until i > items-length
@@ -316,8 +614,34 @@
            display function trim(n-disp)
            .
       
+      *    independent reimplementation of the [a,b) removal, used to
+      *    cross-check InverseSlice's output
        reference-solution.
+           if a < 1
+               move 1 to sliceStart
+           else
+               move a to sliceStart
+           end-if
+           if sliceStart > items-length + 1
+               compute sliceStart = items-length + 1
+           end-if
 
+           if b < sliceStart
+               move sliceStart to sliceEnd
+           else
+               move b to sliceEnd
+           end-if
+           if sliceEnd > items-length + 1
+               compute sliceEnd = items-length + 1
+           end-if
+
+           move 0 to xp-length
+           perform varying i from 1 until i > items-length
+               if i < sliceStart or i >= sliceEnd
+                   add 1 to xp-length
+                   move xs(i) to xp(xp-length)
+               end-if
+           end-perform
            .
       
        end program tests.
@@ -325,20 +649,33 @@
       * Test displaying arrays
        identification division.
        program-id. tests.
-      
+
+       environment division.
+       input-output section.
+       file-control.
+           select arrTestRpt assign to 'ARRTESTRPT'
+               organization is line sequential.
+
        data division.
+       file section.
+       fd  arrTestRpt.
+       01  arrTestRptRec.
+           05  rptIteration  pic 9(5).
+           05  filler        pic x value space.
+           05  rptArr        pic x(150).
+           05  rptResult     pic x(150).
+           05  rptExpected   pic x(150).
+           05  rptStatus     pic x(4).
+
        working-storage section.
-       01  arr.
-           05 arr-length     pic 9(2).
-           05 xs             pic 9(2) occurs 0 to 20 times 
-                                  depending on arr-length.
-       01  result.
-           05 res-length     pic 9(2).
-           05 res            pic 9(2) occurs 0 to 20 times 
-                                  depending on res-length.
+       copy 'arr-result.cpy'
+           replacing ==arrLength== by ==arr-length==
+                     ==arrMode==   by ==arr-mode==
+                     ==resLength== by ==res-length==.
+
        01  expected.
-           05 xp-length     pic 9(2).
-           05 xp            pic 9(2) occurs 0 to 20 times 
+           05 xp-length     pic 9(3).
+           05 xp            pic 9(2) occurs 0 to 500 times
                                   depending on xp-length.
        01  j                usage index.
        01  i                usage index.
@@ -349,8 +686,24 @@
        01  fixed-test       pic x(100).
        01  fixed-exp        pic x(100).
        01  n-disp           pic z(10)9.
-      
+       01  rpt-ptr          pic 9(4).
+       01  test-iteration   pic 9(5) value 0.
+       01  swap-temp        pic 9(2).
+       01  random-seed          pic 9(9) value 1.
+       01  random-seed-text     pic x(9).
+       01  random-iterations    pic 9(5) value 100.
+       01  random-iter-text     pic x(5).
+       01  rand-discard         usage comp-2.
+      *    overnight quality-gate tally - a non-zero RETURN-CODE at
+      *    END TESTS blocks the promote-to-production step instead of
+      *    letting a failing run complete clean
+       01  passCount            pic 9(5) value 0.
+       01  failCount            pic 9(5) value 0.
+       01  totalTests           pic 9(5).
+
        procedure division.
+           open extend arrTestRpt
+
            testsuite 'Fixed tests'.
            move '' to fixed-test
            move '' to fixed-exp
@@ -359,28 +712,33 @@
            move ' ' to fixed-test
            move ' ' to fixed-exp
            perform do-fixed-test
-      
-      
-      
+
+
+
            testsuite 'Random tests'.
+           perform get-random-seed
            perform set-random-seed
-           perform 0 times
-              compute arr-length = 100 * function random
+           perform random-iterations times
+              compute arr-length = 1 + 39 * function random
               perform varying i from 1 until i > arr-length
                 compute xs(i) = 100 * function random
               end-perform
+              move 3 to arr-mode
               perform referenceSolution
               perform dotest
             end-perform
+           close arrTestRpt
+           perform report-test-summary
            end tests.
-      
+
        do-fixed-test.
            move 0 to xp-length, arr-length
+           move 3 to arr-mode
            if fixed-test <> ' '
                move 1 to i
                perform with test after until x-delim = space
-                   unstring fixed-test 
-                       delimited by ',' or space 
+                   unstring fixed-test
+                       delimited by ',' or space
                        into x-str delimiter in x-delim
                        with pointer i
                        add 1 to arr-length
@@ -388,30 +746,31 @@
                    end-perform
            end-if
 
-           if fixed-exp <> ' ' 
+           if fixed-exp <> ' '
                move 1 to i
                perform with test after until x-delim = space
-                   unstring fixed-exp 
-                       delimited by ',' or space 
+                   unstring fixed-exp
+                       delimited by ',' or space
                        into x-str delimiter in x-delim
                        with pointer i
                    add 1 to xp-length
                    compute xp(xp-length) = function numval(x-str)
                end-perform
            end-if
-      
+
            perform dotest
            .
-      
+
        dotest.
+           add 1 to test-iteration
            move arr-length to l-disp
            testcase 'Testing arr-length = ' function trim(l-disp).
-           
-           call '' using 
+
+           call 'NAME' using
                by content arr
                by reference result
            move 1 to check
-      
+
            initialize assertion-message
            if res-length <> xp-length
                 move 0 to check
@@ -430,15 +789,24 @@
                     end-if
                 end-perform
            end-if
-            
-           if check = 0 
+
+           if check = 0
+                add 1 to failCount
                 perform display-arrays
                 perform assert-false
            else
+               add 1 to passCount
                perform assert-true
            end-if
            .
 
+       report-test-summary.
+           compute totalTests = passCount + failCount
+           display 'Test summary: ' totalTests ' run, '
+               passCount ' passed, ' failCount ' failed'
+           move failCount to return-code
+           .
+
        display-arrays.
            if arr-length = 0 then display 'arr      = [ ]'
            else
@@ -452,7 +820,7 @@
                end-perform
                display ']'
            end-if
-      
+
            if res-length = 0 then display 'actual   = [ ]'
            else
                display 'actual   = [' no advancing
@@ -465,7 +833,7 @@
                end-perform
                display ']'
            end-if
-      
+
            if xp-length = 0 then display 'expected = [ ]'
            else
                display 'expected = [' no advancing
@@ -478,36 +846,169 @@
                end-perform
                display ']'
            end-if
+
+      *    RESULT matches DisplayArray's LINKAGE length-plus-table
+      *    shape field-for-field, so it can be handed over as-is for
+      *    the paged dump a failing run's ARRTESTRPT reviewer wants
+           display 'actual (paged):'
+           call 'DisplayArray' using result
+
+           perform write-arr-test-rpt
            .
-      
-       referenceSolution. 
-      
-          .
-      
+
+      *    writes the same arr/actual/expected dump shown above to the
+      *    spooled ARRTESTRPT file so it survives past job completion
+       write-arr-test-rpt.
+           move spaces to rptArr rptResult rptExpected
+           move 1 to rpt-ptr
+           string '[' delimited by size
+               into rptArr with pointer rpt-ptr
+           perform varying i from 1 until i > arr-length
+               move xs(i) to n-disp
+               string function trim(n-disp) delimited by size
+                   into rptArr with pointer rpt-ptr
+               if i < arr-length
+                   string ',' delimited by size into rptArr
+                       with pointer rpt-ptr
+               end-if
+           end-perform
+           string ']' delimited by size
+               into rptArr with pointer rpt-ptr
+
+           move 1 to rpt-ptr
+           string '[' delimited by size
+               into rptResult with pointer rpt-ptr
+           perform varying i from 1 until i > res-length
+               move res(i) to n-disp
+               string function trim(n-disp) delimited by size
+                   into rptResult with pointer rpt-ptr
+               if i < res-length
+                   string ',' delimited by size into rptResult
+                       with pointer rpt-ptr
+               end-if
+           end-perform
+           string ']' delimited by size
+               into rptResult with pointer rpt-ptr
+
+           move 1 to rpt-ptr
+           string '[' delimited by size
+               into rptExpected with pointer rpt-ptr
+           perform varying i from 1 until i > xp-length
+               move xp(i) to n-disp
+               string function trim(n-disp) delimited by size
+                   into rptExpected with pointer rpt-ptr
+               if i < xp-length
+                   string ',' delimited by size into rptExpected
+                       with pointer rpt-ptr
+               end-if
+           end-perform
+           string ']' delimited by size
+               into rptExpected with pointer rpt-ptr
+
+           move test-iteration to rptIteration
+           move 'FAIL' to rptStatus
+           write arrTestRptRec
+           .
+
+      *    independent reference implementation (dedupe, then insertion
+      *    sort ascending) used to cross-check NAME's mode-3 output
+       referenceSolution.
+           move 0 to xp-length
+           perform varying i from 1 until i > arr-length
+               move 0 to check
+               perform varying j from 1 until j > xp-length
+                   if xs(i) = xp(j)
+                       move 1 to check
+                       exit perform
+                   end-if
+               end-perform
+               if check = 0
+                   move xs(i) to xp(xp-length + 1)
+                   add 1 to xp-length
+                   set j to xp-length
+                   perform with test after until j = 1
+                       if j > 1 and xp(j) < xp(j - 1)
+                           move xp(j)     to swap-temp
+                           move xp(j - 1) to xp(j)
+                           move swap-temp to xp(j - 1)
+                       end-if
+                       set j down by 1
+                   end-perform
+               end-if
+           end-perform
+           .
+
+       get-random-seed.
+           move spaces to random-seed-text
+           display 'ARRTEST-SEED' upon environment-name
+           accept random-seed-text from environment-value
+           if random-seed-text is numeric and random-seed-text <> spaces
+               move random-seed-text to random-seed
+           end-if
+           move spaces to random-iter-text
+           display 'ARRTEST-ITERATIONS' upon environment-name
+           accept random-iter-text from environment-value
+           if random-iter-text is numeric and random-iter-text <> spaces
+               move random-iter-text to random-iterations
+           end-if
+           display 'Random tests: seed = ' random-seed
+               ', iterations = ' random-iterations
+           .
+
+       set-random-seed.
+           compute rand-discard = function random(random-seed)
+           .
+
        end program tests.
    
 
       
-      * display big arrays
-       displayArray.
-           evaluate l
-           when 0
+      *    display big arrays - pages the dump 50 values per line
+      *    (with a continuation line per additional 50) instead of
+      *    refusing to print once ARRLENGTH crosses 100
+       identification division.
+       program-id. DisplayArray.
+
+       data division.
+       working-storage section.
+       01  i                usage index.
+       01  lineCount        pic 9(2).
+       01  aDisp            pic z(9)9.
+
+       linkage section.
+       01  arr.
+           05  arrLength    pic 9(3).
+           05  xs           pic 9(2) occurs 0 to 500 times
+                                      depending on arrLength.
+
+       procedure division using arr.
+           if arrLength = 0
               display 'arr = [ ]'
-           when > 100
-              display 'Array too big to be displayed'
-           when other
-             display 'stt = [' no advancing
-             perform varying i from 1 until i > l
-                 move xs(i) to aDisp
-                 display function trim(aDisp) no advancing
-                 if i < l
-                      display ', ' no advancing
-                 else display ']' end-if
-             end-perform
-           end-evaluate
-           .
-      
-      
-      pairs
-      https://www.codewars.com/kumite/61c64fd30fb2fe0056398526?sel=61c64fd30fb2fe0056398526
-      https://www.codewars.com/kumite/61f28d4ae3436d000f308fc0?sel=61f4351424fe41003ed05e8b
+              goback
+           end-if
+
+           display 'arr = [' no advancing
+           move 0 to lineCount
+           perform varying i from 1 until i > arrLength
+               move xs(i) to aDisp
+               display function trim(aDisp) no advancing
+               add 1 to lineCount
+               if i < arrLength
+                   display ', ' no advancing
+                   if lineCount = 50
+                       display ' '
+                       display '       ' no advancing
+                       move 0 to lineCount
+                   end-if
+               else
+                   display ']'
+               end-if
+           end-perform
+           goback.
+
+       end program DisplayArray.
+
+
+      * pairs
+      * https://www.codewars.com/kumite/61c64fd30fb2fe0056398526?sel=61c64fd30fb2fe0056398526
+      * https://www.codewars.com/kumite/61f28d4ae3436d000f308fc0?sel=61f4351424fe41003ed05e8b
