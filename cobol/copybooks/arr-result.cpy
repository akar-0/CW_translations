@@ -0,0 +1,13 @@
+      *    shared ARR/RESULT layout - ARRMODE-selected transform input
+      *    (ARR) and output (RESULT), each a length field plus an
+      *    OCCURS DEPENDING ON table of two-digit values, capped at
+      *    the repo-wide 500-entry ceiling
+       01  arr.
+           05  arrLength     pic 9(3).
+           05  arrMode       pic 9(1).
+           05  xs            pic 9(2) occurs 0 to 500 times
+                                       depending on arrLength.
+       01  result.
+           05  resLength     pic 9(3).
+           05  res           pic 9(2) occurs 0 to 500 times
+                                       depending on resLength.
