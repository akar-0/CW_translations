@@ -0,0 +1,8 @@
+      *    shared binary-tree NODE layout - VAL plus left/right child
+      *    pointers, BASED so ALLOCATE/FREE and SET ADDRESS OF can
+      *    target it the same way in every program that builds or
+      *    walks one of these trees
+       01  node based.
+           05  val        pic 9(2).
+           05  nodeLeft   usage pointer.
+           05  nodeRight  usage pointer.
