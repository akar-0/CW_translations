@@ -0,0 +1,13 @@
+      *    ITEMS/RESULT layout shared between InverseSlice and its
+      *    callers - A and B are 1-based indices bounding the [a,b)
+      *    slice InverseSlice removes from ITEMS to produce RESULT
+       01  items.
+           05  items-length     pic 9(3).
+           05  xs               pic 9(2) occurs 5 to 500 times
+                                          depending on items-length.
+       01  a                    pic 9(3).
+       01  b                    pic 9(3).
+       01  result.
+           05  res-length       pic 9(3).
+           05  res              pic 9(2) occurs 5 to 500 times
+                                          depending on res-length.
