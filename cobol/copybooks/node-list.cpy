@@ -0,0 +1,7 @@
+      *    shared doubly linked-list NODE layout - VAL plus forward/
+      *    backward pointers, BASED so ALLOCATE/FREE and SET ADDRESS
+      *    OF can target it the same way in every list primitive
+       01  node based.
+           05  val        pic 9(2).
+           05  nodeNext   usage pointer.
+           05  nodePrev   usage pointer.
