@@ -2,10 +2,8 @@
 
       * solution
        identification division.
-       program-id. name.
+       program-id. NAME.
        data division.
-       local-storage section.
-       ...
        linkage section.
        01 n           pic 9(8).
        01 result      pic 9(20).
@@ -25,69 +23,219 @@
        01 result      pic 9(20).
        01 expected    pic 9(20).
        01 nDisp       pic z(19)9.
-      
+      *    control-card overrides for the random testsuite - default
+      *    seed/iteration count, overridable via environment-variable
+      *    so a failing nightly run can be reproduced exactly
+       01 random-seed       pic 9(9) value 1.
+       01 random-seed-text  pic x(9).
+       01 random-iterations pic 9(5) value 100.
+       01 random-iter-text  pic x(5).
+       01 rand-discard      usage comp-2.
+      *    overnight quality-gate tally - a non-zero RETURN-CODE at
+      *    END TESTS blocks the promote-to-production step instead of
+      *    letting a failing run complete clean
+       01 passCount         pic 9(5) value 0.
+       01 failCount         pic 9(5) value 0.
+       01 totalTests        pic 9(5).
+
        procedure division.
            testsuite 'Fixed tests'.
            move 0 to n
            move 0 to expected
            perform doTest
-      
+
            testsuite 'Random tests'.
+           perform get-random-seed
            perform set-random-seed
-           perform 0 times
+           perform random-iterations times
 
+               perform generate-random-test
                perform doTest
            end-perform
 
+           perform report-test-summary
            end tests.
-      
+
+       get-random-seed.
+           move spaces to random-seed-text
+           display 'BASICTEST-SEED' upon environment-name
+           accept random-seed-text from environment-value
+           if random-seed-text is numeric and random-seed-text <> spaces
+               move random-seed-text to random-seed
+           end-if
+           move spaces to random-iter-text
+           display 'BASICTEST-ITERATIONS' upon environment-name
+           accept random-iter-text from environment-value
+           if random-iter-text is numeric and random-iter-text <> spaces
+               move random-iter-text to random-iterations
+           end-if
+           display 'Random tests: seed = ' random-seed
+               ', iterations = ' random-iterations
+           .
+
+       set-random-seed.
+           compute rand-discard = function random(random-seed)
+           .
+
+      *    NAME always zeroes RESULT regardless of N, so EXPECTED
+      *    never needs to move off 0 - only N varies per trial
+       generate-random-test.
+           compute n = function random * 99999999
+           move 0 to expected
+           .
+
        doTest.
            move n to nDisp
            testcase 'Testing: n = ' function trim(nDisp).
-       
+
            call 'NAME'
                using by content   n
                      by reference result
       
            initialize assertion-message
            if result <> expected
+              add 1 to failCount
               perform assert-false
-              display 's    = "' function trim(strng trailing) '"'
-              display 'Expected = "' function trim(expected trailing) '"'
+              display 'n        = "' function trim(nDisp trailing) '"'
+              display 'Expected = "'
+                  function trim(expected trailing) '"'
               display 'Actual   = "' function trim(result trailing) '"'
            else
+              add 1 to passCount
               perform assert-true
            end-if
            .
-      
+
+       report-test-summary.
+           compute totalTests = passCount + failCount
+           display 'Test summary: ' totalTests ' run, '
+               passCount ' passed, ' failCount ' failed'
+           move failCount to return-code
+           .
+
        end program tests.
       
       
 
+      * fixed size strings
+      *    normalizes a short string into a fixed 21-character,
+      *    space-padded representation - N must be all alphabetic
+      *    characters (embedded spaces allowed); an all-spaces N, or
+      *    one holding a disallowed character, is a bad record and
+      *    gets the distinct NNAME-INVALID value in RESULT instead of
+      *    a silently-computed one, plus a non-zero RETURN-CODE so a
+      *    calling batch driver can detect and log the reject
+       identification division.
+       program-id. NNAME.
+       data division.
+       working-storage section.
+       01 nname-invalid  pic x(21) value 'INVALID INPUT'.
+       linkage section.
+       01 n           pic x(5).
+       01 result      pic x(21).
+
+       procedure division using n result.
+          if n is alphabetic and n <> spaces
+             move n to result
+             move 0 to return-code
+          else
+             move nname-invalid to result
+             move 1 to return-code
+          end-if
+          goback.
+       end program NNAME.
+
       * fixed size strings
        identification division.
        program-id. tests.
-      
+
        data division.
        working-storage section.
-       01 n           pic 9(5).
+       01 n           pic x(5).
+       01 s           pic x(20).
        01 result      pic x(21).
        01 expected    pic x(21).
-       01 nDisp       pic z(19)9.
-      
+       01 nDisp       pic x(5).
+       01 random-seed       pic 9(9) value 1.
+       01 random-seed-text  pic x(9).
+       01 random-iterations pic 9(5) value 100.
+       01 random-iter-text  pic x(5).
+       01 rand-discard      usage comp-2.
+      *    random N generation - half the trials build an all-letters
+      *    value NNAME should accept back unchanged, half salt in a
+      *    digit so the alphabetic check rejects it, matching NNAME's
+      *    own accept/reject split instead of only ever hitting reject
+       01 rnd-alphabet       pic x(26)
+           value 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 rnd-case           pic 9(1).
+       01 rnd-pos            pic 9(1).
+       01 rnd-letter-idx     pic 9(2).
+       01 rnd-digit          pic 9(1).
+      *    overnight quality-gate tally - a non-zero RETURN-CODE at
+      *    END TESTS blocks the promote-to-production step instead of
+      *    letting a failing run complete clean
+       01 passCount         pic 9(5) value 0.
+       01 failCount         pic 9(5) value 0.
+       01 totalTests        pic 9(5).
+
        procedure division.
            testsuite 'Fixed tests'.
+      *    blank N is a reject since NNAME started validating input -
+      *    EXPECTED now matches the distinct invalid-input value
            move '' to n
-           move '' to expected
+           move 'INVALID INPUT' to expected
            perform doTest
-      
+
            testsuite 'Random tests'.
+           perform get-random-seed
            perform set-random-seed
-           perform 0 times
+           perform random-iterations times
+               perform generate-random-test
                perform doTest
            end-perform
+           perform report-test-summary
            end tests.
-      
+
+       get-random-seed.
+           move spaces to random-seed-text
+           display 'BASICTEST-SEED' upon environment-name
+           accept random-seed-text from environment-value
+           if random-seed-text is numeric and random-seed-text <> spaces
+               move random-seed-text to random-seed
+           end-if
+           move spaces to random-iter-text
+           display 'BASICTEST-ITERATIONS' upon environment-name
+           accept random-iter-text from environment-value
+           if random-iter-text is numeric and random-iter-text <> spaces
+               move random-iter-text to random-iterations
+           end-if
+           display 'Random tests: seed = ' random-seed
+               ', iterations = ' random-iterations
+           .
+
+       set-random-seed.
+           compute rand-discard = function random(random-seed)
+           .
+
+      *    independently of NNAME, decides whether this trial's N
+      *    should pass (all letters) or fail (a digit mixed in) the
+      *    alphabetic check, and sets EXPECTED to match
+       generate-random-test.
+           compute rnd-case = function random * 2
+           perform varying rnd-pos from 1 by 1 until rnd-pos > 5
+               compute rnd-letter-idx = 1 + function random * 26
+               move rnd-alphabet(rnd-letter-idx:1) to n(rnd-pos:1)
+           end-perform
+           if rnd-case = 0
+               move n to expected
+           else
+               compute rnd-pos = 1 + function random * 4
+               compute rnd-digit = function random * 10
+               move rnd-digit to n(rnd-pos:1)
+               move 'INVALID INPUT' to expected
+           end-if
+           .
+
        doTest.
            move n to nDisp
            testcase 'Testing: n = ' function trim(nDisp).
@@ -98,22 +246,25 @@
       
            initialize assertion-message
            if result <> expected
+              add 1 to failCount
               perform assert-false
-              display 'strng    = "' function trim(s trailing) '"'
-              display 'Expected = "' function trim(expected trailing) '"'
+              display 'n        = "' function trim(nDisp trailing) '"'
+              display 'Expected = "'
+                  function trim(expected trailing) '"'
               display 'Actual   = "' function trim(result trailing) '"'
            else
+              add 1 to passCount
               perform assert-true
            end-if
            .
-      
-       doTest.
+
+       doTestString.
            testcase 'Testing: s = "' function trim(s) '"'.
-       
+
            call 'NNAME'
                using by content   s
                      by reference result
-      
+
            initialize assertion-message
            if result <> expected
               string 'Test failed' line-feed
@@ -121,12 +272,113 @@
                       line-feed
                      'Actual   = "' function trim(result trailing) '"'
               into assertion-message
+              add 1 to failCount
               perform assert-false
            else
+              add 1 to passCount
               perform assert-true
            end-if
            .
-      
+
+       report-test-summary.
+           compute totalTests = passCount + failCount
+           display 'Test summary: ' totalTests ' run, '
+               passCount ' passed, ' failCount ' failed'
+           move failCount to return-code
+           .
+
        end program tests.
-      
+
+      *    unattended overnight batch driver - reads a sequential
+      *    dataset of N/string values (BATCHIN), runs each record
+      *    through NAME or NNAME depending on its type flag, and
+      *    writes the computed RESULT to BATCHOUT as one report line
+      *    per record
+       identification division.
+       program-id. BatchDriver.
+
+       environment division.
+       input-output section.
+       file-control.
+           select batchIn assign to 'BATCHIN'
+               organization is line sequential.
+           select batchOut assign to 'BATCHOUT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  batchIn.
+       01  batchInRec.
+           05  batchType     pic x(1).
+      *        'N' = numeric value for NAME, 'S' = string for NNAME
+           05  batchValue    pic x(20).
+
+       fd  batchOut.
+       01  batchOutRec.
+           05  outType       pic x(1).
+           05  filler        pic x value space.
+           05  outValue      pic x(20).
+           05  filler        pic x value space.
+           05  outResult     pic x(21).
+           05  filler        pic x value space.
+           05  outStatus     pic x(4).
+
+       working-storage section.
+       01  eofFlag           pic 9 value 0.
+           88  endOfBatchIn  value 1.
+       01  nameN             pic 9(8).
+       01  nameResult        pic 9(20).
+       01  nnameN            pic x(5).
+       01  nnameResult       pic x(21).
+
+       procedure division.
+           open input batchIn
+           open output batchOut
+
+           perform read-batch-record
+           perform process-batch-record until endOfBatchIn
+
+           close batchIn
+           close batchOut
+           goback.
+
+       read-batch-record.
+           read batchIn
+               at end move 1 to eofFlag
+           end-read
+           .
+
+       process-batch-record.
+           evaluate batchType
+           when 'N'
+               compute nameN = function numval(batchValue)
+               call 'NAME' using
+                   by content nameN
+                   by reference nameResult
+               move nameResult to outResult
+               move 'OK  ' to outStatus
+           when 'S'
+               move batchValue(1:5) to nnameN
+               call 'NNAME' using
+                   by content nnameN
+                   by reference nnameResult
+               move nnameResult to outResult
+               if return-code = 0
+                   move 'OK  ' to outStatus
+               else
+                   move 'REJ ' to outStatus
+               end-if
+           when other
+               move spaces to outResult
+               move 'REJ ' to outStatus
+           end-evaluate
+
+           move batchType to outType
+           move batchValue to outValue
+           write batchOutRec
+
+           perform read-batch-record
+           .
+
+       end program BatchDriver.
 
