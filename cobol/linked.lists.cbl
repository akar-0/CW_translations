@@ -18,23 +18,145 @@
       *   tests to generate binary trees allocating dymamic memory
        identification division.
        program-id. tests.
-      
+
        data division.
        working-storage section.
        01  head       usage pointer.
+       01  checkpointHead  usage pointer.
+       01  compareHeadA    usage pointer.
+       01  compareHeadB    usage pointer.
+       01  comparePath     pic x(20) value spaces.
+       01  compareDiffs    pic 9(5).
+       01  levelOrder.
+           05  lvlOrd-length  pic 9(3).
+           05  lvlOrd-val     pic 9(2) occurs 1 to 500 times
+                                        depending on lvlOrd-length.
+       01  levelIdx   pic 9(3).
        01  depth      pic 9(2).
-      
+       01  queueHead     usage pointer.
+       01  queueTail     usage pointer.
+       01  queueResult.
+           05  qres-length  pic 9(3).
+           05  qres-val     pic 9(2) occurs 1 to 500 times
+                                      depending on qres-length.
+       01  queueIdx      pic 9(3).
+       01  queueDeleted  pic 9.
+       01  queueNewVal   pic 9(2).
+       01  queueKillVal  pic 9(2).
+      *    control-card overrides for the random trial count and the
+      *    random seed, so a failing nightly run can be reproduced
+       01  random-seed          pic 9(9) value 1.
+       01  random-seed-text     pic x(9).
+       01  random-iterations    pic 9(5) value 1.
+       01  random-iter-text     pic x(5).
+       01  rand-discard         usage comp-2.
+       01  trial                pic 9(5).
+
        procedure division.
            move 4 to depth
            call 'MakeBalancedTree'
            using head depth
            call 'DisplayTree'
-           using by content head
+           using by content head zero 1
            call 'FreeBinaryTree' using head
            display 'display NULL'
-           call 'DisplayTree' using head
+           call 'DisplayTree' using head zero 1
+
+           perform get-random-seed
+           perform set-random-seed
+           perform varying trial from 1 until trial > random-iterations
+               compute depth = 1 + function random * 5
+               call 'MakeBalancedTree' using head depth
+               call 'DisplayTree' using by content head zero 1
+               call 'FreeBinaryTree' using head
+           end-perform
+
+      *    checkpoint/restart demo: build in chunks with periodic
+      *    checkpoints, then reload the checkpoint file and resume
+      *    instead of reallocating the tree from node one
+           display 'Checkpoint/restart demo'
+           call 'CheckpointBalancedTree' using checkpointHead
+           call 'FreeBinaryTree' using checkpointHead
+           call 'RestartBalancedTree' using checkpointHead
+           call 'DisplayTree' using by content checkpointHead zero 1
+           call 'FreeBinaryTree' using checkpointHead
+
+      *    compare demo: diff a freshly rebuilt tree against a
+      *    retained one instead of eyeballing two DisplayTree dumps
+           move 3 to depth
+           call 'MakeBalancedTree' using compareHeadA depth
+           call 'MakeBalancedTree' using compareHeadB depth
+           call 'BinaryTreeCompare' using
+               compareHeadA compareHeadB comparePath zero 1 compareDiffs
+           call 'FreeBinaryTree' using compareHeadA
+           call 'FreeBinaryTree' using compareHeadB
+
+      *    level-order demo: flatten a tree into a plain table instead
+      *    of eyeballing a DisplayTree dump
+           move 3 to depth
+           call 'MakeBalancedTree' using head depth
+           call 'SortTreeByLevel' using head levelOrder
+           display 'Level order:'
+           perform varying levelIdx from 1
+                   until levelIdx > lvlOrd-length
+               display '  ' levelIdx ': ' lvlOrd-val(levelIdx)
+           end-perform
+           call 'FreeBinaryTree' using head
            .
-      
+
+      *    linked-list work-queue demo: push a few order records onto
+      *    a doubly linked list, pull one back out by value, then
+      *    traverse what's left instead of hand-walking NEXT pointers
+           display 'Linked list demo'
+           set queueHead to null
+           set queueTail to null
+           move 11 to queueNewVal
+           call 'ListInsert' using queueHead queueTail queueNewVal
+           move 22 to queueNewVal
+           call 'ListInsert' using queueHead queueTail queueNewVal
+           move 33 to queueNewVal
+           call 'ListInsert' using queueHead queueTail queueNewVal
+           move 22 to queueKillVal
+           call 'ListDelete' using
+               queueHead queueTail queueKillVal queueDeleted
+           display 'Deleted 22: ' queueDeleted
+           call 'ListTraverse' using queueHead queueResult
+           display 'Queue contents:'
+           perform varying queueIdx from 1
+                   until queueIdx > qres-length
+               display '  ' queueIdx ': ' qres-val(queueIdx)
+           end-perform
+           move 11 to queueKillVal
+           call 'ListDelete' using
+               queueHead queueTail queueKillVal queueDeleted
+           move 33 to queueKillVal
+           call 'ListDelete' using
+               queueHead queueTail queueKillVal queueDeleted
+           .
+
+      *    LISTTEST-SEED / LISTTEST-ITERATIONS let a rerun reproduce
+      *    the exact random depths used by an earlier nightly run
+       get-random-seed.
+           move spaces to random-seed-text
+           display 'LISTTEST-SEED' upon environment-name
+           accept random-seed-text from environment-value
+           if random-seed-text is numeric and random-seed-text <> spaces
+               move random-seed-text to random-seed
+           end-if
+           move spaces to random-iter-text
+           display 'LISTTEST-ITERATIONS' upon environment-name
+           accept random-iter-text from environment-value
+           if random-iter-text is numeric and random-iter-text <> spaces
+               move random-iter-text to random-iterations
+           end-if
+           display 'Random tests: seed = ' random-seed
+               ', iterations = ' random-iterations
+           .
+
+       set-random-seed.
+           compute rand-discard = function random(random-seed)
+           .
+
        end program tests.
       
       * Single recursive function to create a balanced binary tree
@@ -47,10 +169,7 @@
        01  d            pic 9(2).
       
        linkage section.
-       01  node based.
-           05 val        pic 9(2).
-           05 nodeLeft   usage pointer.
-           05 nodeRight  usage pointer.
+       copy 'node.cpy'.
        01  head       usage pointer.
        01  depth      pic 9(2).
 
@@ -65,6 +184,7 @@
            move depth to val
            compute d = depth - 1
            call 'MakeBalancedTree' using nodeRight d
+           set address of node to head
            call 'MakeBalancedTree' using nodeLeft d
            goback
             .
@@ -82,10 +202,7 @@
        01  LeftNode     usage pointer.
       
        linkage section.
-       01  node based.
-           05 val        pic 9(2).
-           05 nodeLeft   usage pointer.
-           05 nodeRight  usage pointer.
+       copy 'node.cpy'.
        01  head       usage pointer.
 
 
@@ -104,31 +221,735 @@
       
       
       
+      *    dumps the tree rooted at head, indenting each line two
+      *    spaces per level below the root so the branch and depth a
+      *    value belongs to is visible without counting by eye; the
+      *    outermost call (isRoot = 1) also prints a trailing summary
+      *    of total node count and actual max depth, so ops can check
+      *    a freshly built tree against the DEPTH passed to
+      *    MakeBalancedTree - working-storage persists across this
+      *    program's own recursive activations, so the counters
+      *    accumulate correctly from the first call to the last
        identification division.
        program-id. DisplayTree recursive.
 
        data division.
+       working-storage section.
+       01  nodeCount     pic 9(5).
+       01  maxLevelSeen  pic 9(2).
+       01  indentText    pic x(40).
+
        local-storage section.
        01  storedRight  usage pointer.
        01  storedLeft   usage pointer.
+       01  padIdx       usage index.
+       01  nextLevel     pic 9(2).
+
        linkage section.
-       01  node.
-           05 val        pic 9(2).
-           05 nodeLeft   usage pointer.
-           05 nodeRight  usage pointer.
+       copy 'node.cpy'.
        01  head       usage pointer.
+       01  level       pic 9(2).
+       01  isRoot      pic 9(1).
+
+       procedure division using head level isRoot.
+           if isRoot = 1
+              move 0 to nodeCount
+              move 0 to maxLevelSeen
+           end-if
+
+           move spaces to indentText
+           perform varying padIdx from 1 by 1 until padIdx > level * 2
+               move '.' to indentText(padIdx:1)
+           end-perform
+
+           if head = null
+              display function trim(indentText) 'NULL'
+              if isRoot = 1
+                 perform display-tree-summary
+              end-if
+              goback
+           end-if
 
-       procedure division using head .
-           
-           if head = null display 'NULL' goback end-if
            set address of node to head
-           display 'VAL ' val
+           display function trim(indentText) 'VAL ' val
+           add 1 to nodeCount
+           if level > maxLevelSeen
+              move level to maxLevelSeen
+           end-if
            move nodeRight to storedRight
            move nodeLeft to storedLeft
-           call 'DisplayTree' using by content nodeRight
-           call 'DisplayTree' using by content nodeLeft.
-      
+           compute nextLevel = level + 1
+           call 'DisplayTree' using
+               by content storedRight nextLevel zero
+           call 'DisplayTree' using
+               by content storedLeft nextLevel zero
+
+           if isRoot = 1
+              perform display-tree-summary
+           end-if
+           goback
+           .
+
+       display-tree-summary.
+           display 'Tree summary: nodes = ' nodeCount
+               ', max depth = ' maxLevelSeen
+           .
+
        end program DisplayTree.
-      
-      
+
+
+      * binary tree compare
+      * https://www.codewars.com/kumite/6258d40da07121003ec865eb?sel=6258d40da07121003ec865eb
+      *    walks two trees built by MakeBalancedTree in parallel,
+      *    reporting every position where VAL or the left/right branch
+      *    shape diverges, so a freshly rebuilt tree can be diffed
+      *    against a retained one instead of comparing two DisplayTree
+      *    printouts by eye - isRoot = 1 resets the running difference
+      *    count before the walk and returns the final count to the
+      *    caller (and in RETURN-CODE) after it, the same convention
+      *    DisplayTree and WriteTreeCheckpoint use for their own
+      *    outermost-call bookkeeping
+       identification division.
+       program-id. BinaryTreeCompare recursive.
+
+       data division.
+       working-storage section.
+       01  diffTotal     pic 9(5).
+
+       local-storage section.
+       01  nextPath      pic x(20).
+       01  nextPathLen   pic 9(2).
+       01  storedNode1Right  usage pointer.
+       01  storedNode1Left   usage pointer.
+       01  storedNode2Right  usage pointer.
+       01  storedNode2Left   usage pointer.
+
+       linkage section.
+       copy 'node.cpy'
+           replacing ==node==      by ==node1==
+                     ==val==       by ==val1==
+                     ==nodeLeft==  by ==node1Left==
+                     ==nodeRight== by ==node1Right==.
+       copy 'node.cpy'
+           replacing ==node==      by ==node2==
+                     ==val==       by ==val2==
+                     ==nodeLeft==  by ==node2Left==
+                     ==nodeRight== by ==node2Right==.
+       01  head1         usage pointer.
+       01  head2         usage pointer.
+       01  comparePath   pic x(20).
+       01  pathLength    pic 9(2).
+       01  isRoot        pic 9(1).
+       01  diffCount     pic 9(5).
+
+       procedure division using
+               head1 head2 comparePath pathLength isRoot diffCount.
+           if isRoot = 1
+              move 0 to diffTotal
+           end-if
+
+           evaluate true
+           when head1 = null and head2 = null
+               continue
+           when head1 = null or head2 = null
+               add 1 to diffTotal
+               display 'DIFF at "' function trim(comparePath)
+                   '": shape differs - one side is NULL'
+           when other
+               set address of node1 to head1
+               set address of node2 to head2
+               if val1 <> val2
+                  add 1 to diffTotal
+                  display 'DIFF at "' function trim(comparePath)
+                      '": val ' val1 ' <> ' val2
+               end-if
+               move node1Right to storedNode1Right
+               move node1Left to storedNode1Left
+               move node2Right to storedNode2Right
+               move node2Left to storedNode2Left
+               move comparePath to nextPath
+               compute nextPathLen = pathLength + 1
+      *        NEXTPATH is PIC X(20) - a path deeper than that cannot
+      *        be recorded by reference modification, so stop
+      *        descending and count the untested subtree as a diff
+      *        rather than writing past the field
+               if nextPathLen > length of nextPath
+                  add 1 to diffTotal
+                  display 'DIFF at "' function trim(comparePath)
+                      '": path depth limit exceeded, not compared'
+               else
+                  move 'R' to nextPath(nextPathLen:1)
+                  call 'BinaryTreeCompare' using
+                      storedNode1Right storedNode2Right
+                      nextPath nextPathLen zero zero
+                  move comparePath to nextPath
+                  move 'L' to nextPath(nextPathLen:1)
+                  call 'BinaryTreeCompare' using
+                      storedNode1Left storedNode2Left
+                      nextPath nextPathLen zero zero
+               end-if
+           end-evaluate
+
+           if isRoot = 1
+              move diffTotal to diffCount
+              move diffTotal to return-code
+              if diffTotal = 0
+                 display 'Trees match'
+              else
+                 display 'Trees differ: ' diffTotal ' difference(s)'
+              end-if
+           end-if
+           goback
+           .
+
+       end program BinaryTreeCompare.
+
+
+      * sort binary tree by level
+      * https://www.codewars.com/kumite/62639731d13ea6788f0665d8?sel=62639731d13ea6788f0665d8
+      *    flattens the tree rooted at head into RES, VAL in
+      *    breadth-first (level) order, via an iterative queue of
+      *    pointers rather than recursion, so a caller gets a plain
+      *    table to feed a report or load job instead of writing its
+      *    own tree walk. RES-LENGTH exceeding the 500-entry bound
+      *    sets RETURN-CODE 1 instead of overflowing the queue, the
+      *    same overflow signalling NAME/InverseSlice use
+       identification division.
+       program-id. SortTreeByLevel.
+
+       data division.
+       working-storage section.
+       01  queue-ptrs     usage pointer occurs 500 times.
+       01  queueFront     pic 9(3).
+       01  queueBack      pic 9(3).
+
+       linkage section.
+       copy 'node.cpy'.
+       01  head           usage pointer.
+       01  result.
+           05  res-length     pic 9(3).
+           05  res            pic 9(2) occurs 1 to 500 times
+                                        depending on res-length.
+
+       procedure division using head result.
+           move 0 to res-length
+           move 0 to return-code
+           if head = null
+              goback
+           end-if
+           move 1 to queueFront
+           move 1 to queueBack
+           set queue-ptrs(1) to head
+           perform level-order-step until queueFront > queueBack
+           goback.
+
+       level-order-step.
+           set address of node to queue-ptrs(queueFront)
+           if res-length >= 500
+              move 1 to return-code
+           else
+              add 1 to res-length
+              move val to res(res-length)
+              if nodeRight <> null
+                 if queueBack < 500
+                    add 1 to queueBack
+                    set queue-ptrs(queueBack) to nodeRight
+                 else
+                    move 1 to return-code
+                 end-if
+              end-if
+              if nodeLeft <> null
+                 if queueBack < 500
+                    add 1 to queueBack
+                    set queue-ptrs(queueBack) to nodeLeft
+                 else
+                    move 1 to return-code
+                 end-if
+              end-if
+           end-if
+           add 1 to queueFront
+           .
+
+       end program SortTreeByLevel.
+
+
+      * Extends a tree already built down to skipLevels levels below
+      * head, by building out extendDepth further levels beneath the
+      * frontier left by a prior MakeBalancedTree run - used to resume
+      * a checkpointed build instead of reallocating from node one
+       identification division.
+       program-id. ExtendBalancedTree recursive.
+
+       data division.
+       local-storage section.
+       01  nextSkip     pic 9(2).
+       01  storedRight  usage pointer.
+       01  storedLeft   usage pointer.
+
+       linkage section.
+       copy 'node.cpy'.
+       01  head          usage pointer.
+       01  skipLevels    pic 9(2).
+       01  extendDepth   pic 9(2).
+
+       procedure division using head skipLevels extendDepth.
+           if skipLevels = 0
+              call 'MakeBalancedTree' using head extendDepth
+              goback
+           end-if
+           if head = null
+              goback
+           end-if
+           set address of node to head
+           compute nextSkip = skipLevels - 1
+           move nodeRight to storedRight
+           move nodeLeft to storedLeft
+           call 'ExtendBalancedTree' using
+               storedRight nextSkip extendDepth
+           call 'ExtendBalancedTree' using
+               storedLeft nextSkip extendDepth
+           set address of node to head
+           move storedRight to nodeRight
+           move storedLeft to nodeLeft
+           goback
+           .
+
+       end program ExtendBalancedTree.
+
+
+      * Serializes the tree rooted at head to the TREECKPT checkpoint
+      * file, one record per node, visiting each node before its
+      * children so a restart can always find a record's parent
+      * already written ahead of it - isRoot is 1 only for the
+      * outermost call, which owns opening and closing the file; the
+      * file connector persists across the recursive calls beneath it
+      * the same way working-storage does
+       identification division.
+       program-id. WriteTreeCheckpoint recursive.
+
+       environment division.
+       input-output section.
+       file-control.
+           select checkpointFile assign to 'TREECKPT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  checkpointFile.
+       01  ckpt-record.
+           05  ckpt-path         pic x(20).
+           05  ckpt-path-length  pic 9(2).
+           05  ckpt-val          pic 9(2).
+
+       local-storage section.
+       01  leftPath      pic x(20).
+       01  rightPath     pic x(20).
+       01  nextLength    pic 9(2).
+       01  storedRight   usage pointer.
+       01  storedLeft    usage pointer.
+
+       linkage section.
+       copy 'node.cpy'.
+       01  head          usage pointer.
+       01  nodePath      pic x(20).
+       01  pathLength    pic 9(2).
+       01  isRoot        pic 9(1).
+
+       procedure division using head nodePath pathLength isRoot.
+           if isRoot = 1
+              open output checkpointFile
+           end-if
+           if head = null
+              if isRoot = 1
+                 close checkpointFile
+              end-if
+              goback
+           end-if
+           set address of node to head
+           move nodePath to ckpt-path
+           move pathLength to ckpt-path-length
+           move val to ckpt-val
+           write ckpt-record
+           move nodePath to leftPath
+           move nodePath to rightPath
+           compute nextLength = pathLength + 1
+      *    LEFTPATH/RIGHTPATH are PIC X(20) - a path deeper than that
+      *    cannot be recorded by reference modification, so stop
+      *    descending rather than write past the field
+           if nextLength > length of leftPath
+              display 'WriteTreeCheckpoint: path depth limit exceeded '
+                  'at "' function trim(nodePath) '", subtree truncated'
+           else
+              move 'L' to leftPath(nextLength:1)
+              move 'R' to rightPath(nextLength:1)
+              move nodeRight to storedRight
+              move nodeLeft to storedLeft
+              call 'WriteTreeCheckpoint' using
+                  storedRight rightPath nextLength zero
+              call 'WriteTreeCheckpoint' using
+                  storedLeft leftPath nextLength zero
+           end-if
+           if isRoot = 1
+              close checkpointFile
+           end-if
+           goback
+           .
+
+       end program WriteTreeCheckpoint.
+
+
+      *    builds a balanced tree in TREECKPT-INTERVAL-depth chunks,
+      *    rewriting the TREECKPT checkpoint file with every node
+      *    allocated so far after each chunk, so a job that abends
+      *    partway through a deep build can restart from the last
+      *    chunk boundary instead of from node one
+       identification division.
+       program-id. CheckpointBalancedTree.
+
+       data division.
+       working-storage section.
+       01  targetDepth           pic 9(2) value 4.
+       01  targetDepth-text      pic x(2).
+       01  checkpointInterval    pic 9(2) value 2.
+       01  checkpointInterval-text pic x(2).
+       01  builtLevels           pic 9(2) value 0.
+       01  chunkDepth            pic 9(2).
+       01  rootPath              pic x(20) value spaces.
+       01  rootPathLength        pic 9(2) value 0.
+       01  maxCheckpointDepth    pic 9(2) value 20.
+
+       linkage section.
+       01  head                  usage pointer.
+
+       procedure division using head.
+           perform get-checkpoint-config
+      *    ROOTPATH/LEFTPATH/RIGHTPATH in WRITETREECHECKPOINT are
+      *    PIC X(20), so a TARGETDEPTH beyond MAXCHECKPOINTDEPTH would
+      *    push the checkpoint writer's reference-modified offset past
+      *    the field - reject rather than build a tree it cannot record
+           if targetDepth > maxCheckpointDepth
+               display 'CheckpointBalancedTree: TREECKPT-DEPTH '
+                   targetDepth ' exceeds maximum ' maxCheckpointDepth
+               move 1 to return-code
+               goback
+           end-if
+           set head to null
+           move 0 to builtLevels
+           perform build-next-chunk until builtLevels >= targetDepth
+           goback.
+
+      *    TREECKPT-DEPTH / TREECKPT-INTERVAL override the default
+      *    target depth and checkpoint interval for the nightly build
+       get-checkpoint-config.
+           move spaces to targetDepth-text
+           display 'TREECKPT-DEPTH' upon environment-name
+           accept targetDepth-text from environment-value
+           if targetDepth-text is numeric and targetDepth-text <> spaces
+               move targetDepth-text to targetDepth
+           end-if
+           move spaces to checkpointInterval-text
+           display 'TREECKPT-INTERVAL' upon environment-name
+           accept checkpointInterval-text from environment-value
+           if checkpointInterval-text is numeric
+                   and checkpointInterval-text <> spaces
+               move checkpointInterval-text to checkpointInterval
+           end-if
+           display 'Checkpoint build: depth = ' targetDepth
+               ', interval = ' checkpointInterval
+           .
+
+       build-next-chunk.
+           move checkpointInterval to chunkDepth
+           if builtLevels + chunkDepth > targetDepth
+               compute chunkDepth = targetDepth - builtLevels
+           end-if
+           if builtLevels = 0
+               call 'MakeBalancedTree' using head chunkDepth
+           else
+               call 'ExtendBalancedTree' using
+                   head builtLevels chunkDepth
+           end-if
+           compute builtLevels = builtLevels + chunkDepth
+           perform write-checkpoint
+           .
+
+       write-checkpoint.
+           call 'WriteTreeCheckpoint' using
+               head rootPath rootPathLength 1
+           display 'Checkpoint written at depth ' builtLevels
+           .
+
+       end program CheckpointBalancedTree.
+
+
+      *    reloads the TREECKPT checkpoint file left by
+      *    CheckpointBalancedTree and resumes the build from the
+      *    deepest level it recorded, instead of reallocating from
+      *    node one
+       identification division.
+       program-id. RestartBalancedTree.
+
+       environment division.
+       input-output section.
+       file-control.
+           select checkpointFile assign to 'TREECKPT'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  checkpointFile.
+       01  ckpt-record.
+           05  ckpt-path         pic x(20).
+           05  ckpt-path-length  pic 9(2).
+           05  ckpt-val          pic 9(2).
+
+       working-storage section.
+       01  targetDepth           pic 9(2) value 4.
+       01  targetDepth-text      pic x(2).
+       01  builtLevels           pic 9(2) value 0.
+       01  remainingDepth        pic 9(2).
+       01  parentPtr             usage pointer.
+       01  newNodePtr            usage pointer.
+       01  walkIdx               pic 9(2).
+       01  eofFlag               pic 9 value 0.
+           88  endOfCheckpoint   value 1.
+       01  rootPathLength        pic 9(2) value 0.
+       01  rootPath              pic x(20) value spaces.
+       01  maxCheckpointDepth    pic 9(2) value 20.
+
+       linkage section.
+       copy 'node.cpy'.
+       01  head                  usage pointer.
+
+       procedure division using head.
+           perform get-restart-config
+      *    ROOTPATH/LEFTPATH/RIGHTPATH in WRITETREECHECKPOINT are
+      *    PIC X(20), so a TARGETDEPTH beyond MAXCHECKPOINTDEPTH would
+      *    push the refreshed checkpoint's reference-modified offset
+      *    past the field - reject rather than resume toward a depth
+      *    it cannot record
+           if targetDepth > maxCheckpointDepth
+               display 'RestartBalancedTree: TREECKPT-DEPTH '
+                   targetDepth ' exceeds maximum ' maxCheckpointDepth
+               move 1 to return-code
+               goback
+           end-if
+           set head to null
+           move 0 to builtLevels
+
+           open input checkpointFile
+           perform read-checkpoint-record
+           perform rebuild-checkpoint-node until endOfCheckpoint
+           close checkpointFile
+
+           compute remainingDepth = targetDepth - builtLevels
+           if remainingDepth > 0
+               call 'ExtendBalancedTree' using
+                   head builtLevels remainingDepth
+           end-if
+           perform refresh-checkpoint
+           goback.
+
+      *    TREECKPT-DEPTH must match the target depth the interrupted
+      *    job was building toward
+       get-restart-config.
+           move spaces to targetDepth-text
+           display 'TREECKPT-DEPTH' upon environment-name
+           accept targetDepth-text from environment-value
+           if targetDepth-text is numeric and targetDepth-text <> spaces
+               move targetDepth-text to targetDepth
+           end-if
+           .
+
+       read-checkpoint-record.
+           read checkpointFile
+               at end move 1 to eofFlag
+           end-read
+           .
+
+       rebuild-checkpoint-node.
+           perform find-checkpoint-parent
+
+           allocate node returning newNodePtr
+           set address of node to newNodePtr
+           move ckpt-val to val
+           set nodeLeft to null
+           set nodeRight to null
+
+           if ckpt-path-length = 0
+               set head to newNodePtr
+           else
+               set address of node to parentPtr
+               if ckpt-path(ckpt-path-length:1) = 'L'
+                   set nodeLeft to newNodePtr
+               else
+                   set nodeRight to newNodePtr
+               end-if
+           end-if
+
+      *    CKPT-PATH-LENGTH is the node's distance from the root, so
+      *    the deepest record seen represents one more built level
+      *    than its path length (the root itself, at path length 0,
+      *    is the first built level)
+           if ckpt-path-length + 1 > builtLevels
+               compute builtLevels = ckpt-path-length + 1
+           end-if
+
+           perform read-checkpoint-record
+           .
+
+       find-checkpoint-parent.
+           set parentPtr to head
+           perform varying walkIdx from 1
+                   until walkIdx > ckpt-path-length - 1
+               set address of node to parentPtr
+               if ckpt-path(walkIdx:1) = 'L'
+                   set parentPtr to nodeLeft
+               else
+                   set parentPtr to nodeRight
+               end-if
+           end-perform
+           .
+
+       refresh-checkpoint.
+           call 'WriteTreeCheckpoint' using
+               head rootPath rootPathLength 1
+           .
+
+       end program RestartBalancedTree.
+
+      *    appends a new node to the tail of a doubly linked list -
+      *    LISTHEAD/LISTTAIL are owned by the caller (the same
+      *    pattern MakeBalancedTree uses for HEAD) so several lists
+      *    can be kept live at once, e.g. one in-memory work queue per
+      *    outstanding order batch
+       identification division.
+       program-id. ListInsert.
+
+       data division.
+       local-storage section.
+       01  newNode      usage pointer.
+
+       linkage section.
+       copy 'node-list.cpy'.
+       01  listHead   usage pointer.
+       01  listTail   usage pointer.
+       01  newVal     pic 9(2).
+
+       procedure division using listHead listTail newVal.
+           allocate node returning newNode
+           move newVal to val
+           set nodeNext to null
+           set nodePrev to listTail
+           if listTail <> null
+              set address of node to listTail
+              set nodeNext to newNode
+           end-if
+           set listTail to newNode
+           if listHead = null
+              set listHead to newNode
+           end-if
+           goback.
+
+       end program ListInsert.
+
+      *    removes the first node holding TARGETVAL, relinking its
+      *    neighbours in both directions and freeing the node -
+      *    DELETEDFLAG comes back 1 if a node was removed, 0 if
+      *    TARGETVAL wasn't found anywhere in the list
+       identification division.
+       program-id. ListDelete.
+
+       data division.
+       working-storage section.
+       01  foundNode    usage pointer.
+       01  prevNode     usage pointer.
+       01  nextNode     usage pointer.
+
+       linkage section.
+       copy 'node-list.cpy'.
+       01  listHead    usage pointer.
+       01  listTail    usage pointer.
+       01  targetVal   pic 9(2).
+       01  deletedFlag pic 9.
+
+       procedure division using listHead listTail targetVal
+               deletedFlag.
+           move 0 to deletedFlag
+           set foundNode to listHead
+           perform find-delete-step
+               until foundNode = null or deletedFlag = 1
+           goback.
+
+       find-delete-step.
+           set address of node to foundNode
+           if val = targetVal
+              move 1 to deletedFlag
+              perform unlink-found-node
+           else
+              set foundNode to nodeNext
+           end-if
+           .
+
+       unlink-found-node.
+           set address of node to foundNode
+           set prevNode to nodePrev
+           set nextNode to nodeNext
+           if prevNode = null
+              set listHead to nextNode
+           else
+              set address of node to prevNode
+              set nodeNext to nextNode
+           end-if
+           if nextNode = null
+              set listTail to prevNode
+           else
+              set address of node to nextNode
+              set nodePrev to prevNode
+           end-if
+           free foundNode
+           .
+
+       end program ListDelete.
+
+      *    walks a list head-to-tail and returns its values into a
+      *    plain OCCURS DEPENDING ON table, the same RESULT shape and
+      *    500-entry/RETURN-CODE-1-overflow convention SortTreeByLevel
+      *    uses for flattening a tree, so both kinds of walk feed a
+      *    report or load job the same way
+       identification division.
+       program-id. ListTraverse.
+
+       data division.
+       working-storage section.
+       01  walkPtr      usage pointer.
+
+       linkage section.
+       copy 'node-list.cpy'.
+       01  listHead    usage pointer.
+       01  result.
+           05  res-length     pic 9(3).
+           05  res            pic 9(2) occurs 1 to 500 times
+                                        depending on res-length.
+
+       procedure division using listHead result.
+           move 0 to res-length
+           move 0 to return-code
+           set walkPtr to listHead
+           perform traverse-step until walkPtr = null
+           goback.
+
+       traverse-step.
+           set address of node to walkPtr
+           if res-length >= 500
+              move 1 to return-code
+              set walkPtr to null
+           else
+              add 1 to res-length
+              move val to res(res-length)
+              set walkPtr to nodeNext
+           end-if
+           .
+
+       end program ListTraverse.
 
